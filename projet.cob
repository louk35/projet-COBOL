@@ -36,7 +36,41 @@
            access mode is dynamic
            record key is ft_type
            file status is cr_ftype.
-     
+
+           select fplanning assign to "planning.txt"
+           organization line sequential
+           file status is cr_fplanning.
+
+           select triPlanning assign to "sortwk1.tmp".
+
+           select fmembreArchive assign to "membreArchive.dat"
+           organization indexed
+           access mode is dynamic
+           record key is am_clearchive
+           file status is cr_fmembreArchive.
+
+           select finscriptionArchive assign to "inscriptionActiviteArchive.dat"
+           organization indexed
+           access mode is dynamic
+           record key is ai_clearchive
+           file status is cr_finscriptionArchive.
+
+           select factiviteArchive assign to "activiteArchive.dat"
+           organization indexed
+           access mode is dynamic
+           record key is aa_clearchive
+           file status is cr_factiviteArchive.
+
+           select ftypeArchive assign to "typeArchive.dat"
+           organization indexed
+           access mode is dynamic
+           record key is at_clearchive
+           file status is cr_ftypeArchive.
+
+           select fjournal assign to "journal.txt"
+           organization line sequential
+           file status is cr_fjournal.
+
        DATA DIVISION.
   
        FILE SECTION.
@@ -52,9 +86,12 @@
        FD finscription.
        01 tamp_finscription.
            02 fi_idinscription.
-	       03 fi_idmembre PIC 9(2).
-               03 fi_idactivite PIC 9(2).
-       
+	       03 fi_idmembre PIC 9(3).
+               03 fi_idactivite PIC 9(3).
+           02 fi_paye PIC 9.
+           02 fi_montant PIC 9(2).
+           02 fi_datePaiement PIC 9(8).
+
        FD factivite.
        01 tamp_factivite.
            02 fa_idactivite PIC 9(3).
@@ -74,12 +111,75 @@
            02 ft_materiel PIC X(20).
            02 ft_montantParticipation PIC 9(2).
            02 ft_gratuit PIC 9.
-   
+
+       FD fplanning.
+       01 planning-ligne PIC X(100).
+
+       SD triPlanning.
+       01 tri_activite.
+           02 tri_jour PIC 9(1).
+           02 tri_heureD PIC 9(2).
+           02 tri_idactivite PIC 9(3).
+           02 tri_nomActivite PIC A(20).
+           02 tri_encadrant PIC A(20).
+           02 tri_heureF PIC 9(2).
+           02 tri_type PIC A(20).
+
+       FD fmembreArchive.
+       01 tamp_fmembreArchive.
+           02 am_clearchive.
+               03 am_saison PIC 9(4).
+               03 am_idmembre PIC 9(3).
+           02 am_nom PIC A(20).
+           02 am_prenom PIC A(20).
+           02 am_telephone PIC X(20).
+           02 am_adresse PIC X(30).
+           02 am_statut PIC A(20).
+
+       FD finscriptionArchive.
+       01 tamp_finscriptionArchive.
+           02 ai_clearchive.
+               03 ai_saison PIC 9(4).
+               03 ai_idmembre PIC 9(3).
+               03 ai_idactivite PIC 9(3).
+           02 ai_paye PIC 9.
+           02 ai_montant PIC 9(2).
+           02 ai_datePaiement PIC 9(8).
+
+       FD factiviteArchive.
+       01 tamp_factiviteArchive.
+           02 aa_clearchive.
+               03 aa_saison PIC 9(4).
+               03 aa_idactivite PIC 9(3).
+           02 aa_nomActivite PIC A(20).
+           02 aa_encadrant PIC A(20).
+           02 aa_nbparticipant PIC 9(3).
+           02 aa_jour PIC 9(1).
+           02 aa_semaine PIC 9(2).
+           02 aa_heureD PIC 9(2).
+           02 aa_heureF PIC 9(2).
+           02 aa_type PIC A(20).
+
+       FD ftypeArchive.
+       01 tamp_ftypeArchive.
+           02 at_clearchive.
+               03 at_saison PIC 9(4).
+               03 at_type PIC A(20).
+           02 at_lieu PIC A(20).
+           02 at_materiel PIC X(20).
+           02 at_montantParticipation PIC 9(2).
+           02 at_gratuit PIC 9.
+
+       FD fjournal.
+       01 journal-ligne PIC X(100).
+
        WORKING-STORAGE SECTION.
            77 cr_fmembre PIC 9(2).
            77 cr_finscription PIC 9(2).
            77 cr_ftype PIC 9(2).
            77 cr_factivite PIC 9(2).
+           77 cr_fplanning PIC 9(2).
+           77 WdernierJour PIC 9(1).
 
            77 Widmembre PIC 9(3).
            77 Wnom PIC A(20).
@@ -107,7 +207,57 @@
            77 WchoixMenuMembre PIC 9(2).
            77 WstopMenuEncadrant PIC 9(2).
            77 WstopMenuPresident PIC 9(2).
-  
+
+           77 Wpaye PIC 9.
+           77 Wmontant PIC 9(2).
+           77 Wdatepaiement PIC 9(8).
+           77 WtotalPaye PIC 9(7).
+           77 WtotalDu PIC 9(7).
+           77 WnbInscritsPaye PIC 9(5).
+           77 WnbInscritsImpaye PIC 9(5).
+
+           77 WnbInscrits PIC 9(3).
+           77 Wconflit PIC 9.
+           77 WconflitSemaine PIC 9(2).
+           77 WconflitJour PIC 9.
+           77 WconflitHeureD PIC 9(2).
+           77 WconflitHeureF PIC 9(2).
+           77 WconflitIdActivite PIC 9(3).
+           77 WactiviteNom PIC A(20).
+           77 WactiviteNbParticipant PIC 9(3).
+           77 WactiviteType PIC A(20).
+
+           77 WdernierEncadrant PIC A(20).
+           77 WtotalHeures PIC 9(4).
+           77 WnbActivites PIC 9(3).
+
+           77 cr_fmembreArchive PIC 9(2).
+           77 cr_finscriptionArchive PIC 9(2).
+           77 cr_factiviteArchive PIC 9(2).
+           77 cr_ftypeArchive PIC 9(2).
+           77 Wsaison PIC 9(4).
+
+           77 cr_fjournal PIC 9(2).
+           77 WjournalRole PIC A(10).
+           77 WjournalOperation PIC A(20).
+           77 WjournalId PIC X(20).
+           77 Wjournaldate PIC 9(8).
+           77 Wjournalheure PIC 9(8).
+
+           77 WnbMembres PIC 9(4).
+           77 WnbEncadrants PIC 9(4).
+           77 WnbPresidents PIC 9(4).
+           77 WnbTypesPayants PIC 9(3).
+           77 WnbTypesGratuits PIC 9(3).
+           77 WrevenuTotal PIC 9(7).
+           77 WnbActivitesType PIC 9(3).
+           77 WnbInscriptionsType PIC 9(4).
+
+           77 WarchiveMembresOk PIC 9.
+           77 WarchiveInscriptionsOk PIC 9.
+           77 WarchiveActivitesOk PIC 9.
+           77 WarchiveTypesOk PIC 9.
+
        PROCEDURE DIVISION.
     	      
     	      open I-O fmembre
@@ -135,13 +285,53 @@
 	          close factivite
 	          
 	      open I-O finscription
-    	 
+
 	          if cr_finscription = 35  then
 	              open output finscription
 	          end-if
-	          
+
 	          close finscription
-	         
+
+              open I-O fmembreArchive
+
+	          if cr_fmembreArchive = 35  then
+	              open output fmembreArchive
+	          end-if
+
+	          close fmembreArchive
+
+              open I-O finscriptionArchive
+
+	          if cr_finscriptionArchive = 35  then
+	              open output finscriptionArchive
+	          end-if
+
+	          close finscriptionArchive
+
+              open I-O factiviteArchive
+
+	          if cr_factiviteArchive = 35  then
+	              open output factiviteArchive
+	          end-if
+
+	          close factiviteArchive
+
+              open I-O ftypeArchive
+
+	          if cr_ftypeArchive = 35  then
+	              open output ftypeArchive
+	          end-if
+
+	          close ftypeArchive
+
+              open extend fjournal
+
+	          if cr_fjournal = 35  then
+	              open output fjournal
+	          end-if
+
+	          close fjournal
+
 	           perform with test after until WstopMenu = 1
 	      
 		       Display " Logiciel de gestion des activites !"
@@ -185,7 +375,9 @@
        
        
        menuMembre.
-       
+
+               move "MEMBRE" to WjournalRole
+
                Perform with test after until WstopMenuMembre = 1
          
 		         Display "Menu membre, votre choix : ?"
@@ -203,10 +395,11 @@
 		         display "11 - Activite la plus suivie"
 		         display "12 - Activite la moins suivie"
 		         display "13 - Distanciel"
-		         
-		         
-		         perform with test after until WstopMenuMembre = 1 
-			      				or WstopMenuMembre = 2 
+		         display "14 - Planning hebdomadaire imprimable"
+		         display "15 - Afficher les membres par statut"
+
+		         perform with test after until WstopMenuMembre = 1
+			      				or WstopMenuMembre = 2
 			      				or WstopMenuMembre = 3
 			      				or WstopMenuMembre = 4
 			      				or WstopMenuMembre = 5
@@ -218,7 +411,9 @@
 			      				or WstopMenuMembre = 11
 			      				or WstopMenuMembre = 12
 			      				or WstopMenuMembre = 13
-		                     display "Votre choix possible de [1-13] : ?"
+			      				or WstopMenuMembre = 14
+			      				or WstopMenuMembre = 15
+		                     display "Votre choix possible de [1-15] : ?"
 				      ACCEPT WstopMenuMembre
 			      
 	                end-perform
@@ -275,16 +470,25 @@
 		                 if WstopMenuMembre=13 then
 		                  Perform Distanciel
 		                end-if
-		               
-		               
-		         
+
+		                 if WstopMenuMembre=14 then
+		                  Perform PlanningHebdomadaire
+		                end-if
+
+		                 if WstopMenuMembre=15 then
+		                  Perform ListeMembresParStatut
+		                end-if
+
+
 		         Display "Voulez-vous sortir (0 pour non , 1 pour oui)?"
 		         Accept WstopMenuMembre
 		       End-perform
               STOP RUN.
-              
+
         menuEncadrant.
-       
+
+               move "ENCADRANT" to WjournalRole
+
                Perform with test after until WstopMenuEncadrant = 1
          
 		         Display "Menu Encadrant, votre choix : ?"
@@ -307,16 +511,20 @@
 		         display "16 - Activite la plus suivie"
 		         display "17 - Activite la moins suivie"
 		         display "18 - Distanciel"
-		         
-		         perform with test after until WstopMenuEncadrant = 1 
-			      				or WstopMenuEncadrant = 2 
+		         display "19 - Enregistrer un paiement"
+		         display "20 - Planning hebdomadaire imprimable"
+		         display "21 - Charge de travail des encadrants"
+		         display "22 - Afficher les membres par statut"
+
+		         perform with test after until WstopMenuEncadrant = 1
+			      				or WstopMenuEncadrant = 2
 			      				or WstopMenuEncadrant = 3
 			      				or WstopMenuEncadrant = 4
 			      				or WstopMenuEncadrant = 5
 			      				or WstopMenuEncadrant = 6
 			      				or WstopMenuEncadrant = 7
-			      				or WstopMenuEncadrant = 8 
-			      				or WstopMenuEncadrant = 9 
+			      				or WstopMenuEncadrant = 8
+			      				or WstopMenuEncadrant = 9
 			      				or WstopMenuEncadrant = 10
 			      				or WstopMenuEncadrant = 11
 			      				or WstopMenuEncadrant = 12
@@ -326,7 +534,11 @@
 			      				or WstopMenuEncadrant = 16
 			      				or WstopMenuEncadrant = 17
 			      				or WstopMenuEncadrant = 18
-		                     display "Votre choix possible de [1-18] : ?"
+		      				or WstopMenuEncadrant = 19
+		      				or WstopMenuEncadrant = 20
+		      				or WstopMenuEncadrant = 21
+		      				or WstopMenuEncadrant = 22
+		                     display "Votre choix possible de [1-22] : ?"
 				      accept WstopMenuEncadrant
 			      
 	                end-perform
@@ -403,16 +615,33 @@
 		                 if WstopMenuEncadrant=18 then
 		                  Perform Distanciel
 		                end-if
-		                
-		                
-		         
+
+		                 if WstopMenuEncadrant=19 then
+		                  Perform EnregistrerPaiement
+		                end-if
+
+		                 if WstopMenuEncadrant=20 then
+		                  Perform PlanningHebdomadaire
+		                end-if
+
+		                 if WstopMenuEncadrant=21 then
+		                  Perform RapportChargeEncadrants
+		                end-if
+
+		                 if WstopMenuEncadrant=22 then
+		                  Perform ListeMembresParStatut
+		                end-if
+
+
 		         Display "Voulez-vous sortir (0 pour non , 1 pour oui)?"
 		         Accept WstopMenuEncadrant
 		       End-perform
               STOP RUN.
               
         menuPresident.
-       
+
+               move "PRESIDENT" to WjournalRole
+
                Perform with test after until WstopMenuPresident = 1
          
 		         Display "Menu President, votre choix : ?"
@@ -439,16 +668,24 @@
 		         display "20 - Activite la plus suivie"
 		         display "21 - Activite la moins suivie"
 		         display "22 - Distanciel"
-		         
-		         perform with test after until WstopMenuPresident = 1 
-			      				or WstopMenuPresident = 2 
+		         display "23 - Enregistrer un paiement"
+		         display "24 - Rapport des cotisations"
+		         display "25 - Planning hebdomadaire imprimable"
+		         display "26 - Charge de travail des encadrants"
+		         display "27 - Archiver la saison"
+		         display "28 - Consulter les archives"
+		         display "29 - Afficher les membres par statut"
+		         display "30 - Tableau de bord"
+
+		         perform with test after until WstopMenuPresident = 1
+			      				or WstopMenuPresident = 2
 			      				or WstopMenuPresident = 3
 			      				or WstopMenuPresident = 4
 			      				or WstopMenuPresident = 5
 			      				or WstopMenuPresident = 6
 			      				or WstopMenuPresident = 7
-			      				or WstopMenuPresident = 8 
-			      				or WstopMenuPresident = 9 
+			      				or WstopMenuPresident = 8
+			      				or WstopMenuPresident = 9
 			      				or WstopMenuPresident = 10
 			      				or WstopMenuPresident = 11
 			      				or WstopMenuPresident = 12
@@ -459,11 +696,19 @@
 			      				or WstopMenuPresident = 17
 			      				or WstopMenuPresident = 18
 			      				or WstopMenuPresident = 19
-			      				or WstopMenuPresident = 20 
+			      				or WstopMenuPresident = 20
 			      				or WstopMenuPresident = 21
 			      				or WstopMenuPresident = 22
-			      				
-		                     display "Votre choix possible de [1-22] : ?"
+			      				or WstopMenuPresident = 23
+			      				or WstopMenuPresident = 24
+			      				or WstopMenuPresident = 25
+			      				or WstopMenuPresident = 26
+			      				or WstopMenuPresident = 27
+			      				or WstopMenuPresident = 28
+		      				or WstopMenuPresident = 29
+		      				or WstopMenuPresident = 30
+
+		                     display "Votre choix possible de [1-30] : ?"
 				      accept WstopMenuPresident
 			      
 	                end-perform
@@ -552,9 +797,40 @@
 		                 if WstopMenuPresident=21 then
 		                  Perform ActiviteLaMoinsSuivie
 		                end-if
-		                
-		                
-		         
+
+		                 if WstopMenuPresident=23 then
+		                  Perform EnregistrerPaiement
+		                end-if
+
+		                 if WstopMenuPresident=24 then
+		                  Perform RapportCotisations
+		                end-if
+
+		                 if WstopMenuPresident=25 then
+		                  Perform PlanningHebdomadaire
+		                end-if
+
+		                 if WstopMenuPresident=26 then
+		                  Perform RapportChargeEncadrants
+		                end-if
+
+		                 if WstopMenuPresident=27 then
+		                  Perform ArchivageSaison
+		                end-if
+
+		                 if WstopMenuPresident=28 then
+		                  Perform ConsultationArchives
+		                end-if
+
+		                 if WstopMenuPresident=29 then
+		                  Perform ListeMembresParStatut
+		                end-if
+
+		                 if WstopMenuPresident=30 then
+		                  Perform TableauBordPresident
+		                end-if
+
+
 		         Display "Voulez-vous sortir (0 pour non , 1 pour oui)?"
 		         Accept WstopMenuPresident
 		       End-perform
@@ -640,10 +916,13 @@
 		   	
                	   	     if cr_fmembre = 00 then
 		   	 	    display "Un nouveau membre ajoute avec succes"
+		   	 	    move "AJOUT MEMBRE" to WjournalOperation
+		   	 	    move Widmembre to WjournalId
+		   	 	    perform Journaliser
 		   	     else
 		   	 	    display "Membre non ajoute dans le fichier des membre"
 		   	     end-if
-		   	     
+
 		   	     close fmembre
 		   	 
 		   	     perform with test after until Wstop = 0  OR Wstop = 1
@@ -678,8 +957,56 @@
                             
                  end-perform.
                  
-                 close fmembre.  
-                 
+                 close fmembre.
+
+
+           ListeMembresParStatut.
+
+               perform with test after until Wstatut = 'membre'
+                               OR Wstatut = 'encadrant'
+                               OR Wstatut = 'president'
+                   display "Quel statut (membre/encadrant/president) : ?"
+                   accept Wstatut
+               end-perform
+
+               open input fmembre
+
+               move Wstatut to fm_statut
+
+               start fmembre key is = fm_statut
+
+                   invalid key
+                       display "Aucun membre avec ce statut"
+                   not invalid key
+
+                       move 0 to Wfin1
+                       move 0 to Wstop
+
+                       perform with test after until Wfin1 = 1
+                                       or Wstop = 1
+
+                           read fmembre next
+
+                               at end
+                                   move 1 to Wfin1
+                               not at end
+
+                                   if fm_statut = Wstatut then
+                                       display "Identifiant : "fm_idmembre
+                                       display "Nom : "fm_nom
+                                       display "Prenom : "fm_prenom
+                                       display "-----------------------------------"
+                                   else
+                                       move 1 to Wstop
+                                   end-if
+
+                       end-perform
+
+               end-start
+
+               close fmembre.
+
+
            UpdateMembre.
            	
            	open input fmembre
@@ -726,10 +1053,13 @@
 		       
 		       if cr_fmembre = 00
 			      DISPLAY "Modificatiion effectuee avec succes"
+			      move "MODIF MEMBRE" to WjournalOperation
+			      move Widmembre to WjournalId
+			      perform Journaliser
 		       ELSE
 		          DISPLAY "Aucune modification apportee"
 		       END-IF
-	      
+
 		       CLOSE fmembre
                    ELSE
 		       DISPLAY "Membre inexistant dans notre logiciel"
@@ -914,10 +1244,13 @@
 			       
 			       if cr_fmembre = 00
 			          DISPLAY "Suppression effectuee avec succes"
+			          move "SUPPR MEMBRE" to WjournalOperation
+			          move Widmembre to WjournalId
+			          perform Journaliser
 			       ELSE
 		                display "Aucune suppression effectuee"
 			       END-IF
-		
+
 			       CLOSE fmembre
 	 	      else
 	 	      	  display "Membre ayant des inscriptions"
@@ -983,10 +1316,13 @@
 		   	
                	   	     if cr_ftype = 00 then
 		   	 	    display "Un nouveau type ajouté avec succès"
+		   	 	    move "AJOUT TYPE" to WjournalOperation
+		   	 	    move Wtype to WjournalId
+		   	 	    perform Journaliser
 		   	     else
 		   	 	    display "Type non ajouté dans le fichier des types"
 		   	     end-if
-		   	     
+
 		   	     close ftype
 		   	 
 		   	     perform with test after until Wstop = 0  OR Wstop = 1
@@ -1034,16 +1370,19 @@
 		             
 		             if cr_ftype = 00
 			    DISPLAY "Modificatiion effectuee avec succes"
+			    move "MODIF TYPE" to WjournalOperation
+			    move Wtype to WjournalId
+			    perform Journaliser
 		             ELSE
 		                  DISPLAY "Aucune modification apportee"
 		             END-IF
-		            
+
 		             CLOSE ftype
                   ELSE
 		        DISPLAY "Type inexistant dans notre logiciel"
                   END-IF
-		   
-                   
+
+
            STOP RUN.
 
 
@@ -1068,10 +1407,13 @@
 			       
 			       if cr_ftype = 00
 			            DISPLAY "Suppression effectuee avec succes"
+			            move "SUPPR TYPE" to WjournalOperation
+			            move Wtype to WjournalId
+			            perform Journaliser
 			       ELSE
 				    DISPLAY "Aucune suppression effectuee"
 			       END-IF
-		      
+
 			       CLOSE ftype
 			    else
 			    	display "Type ayant deja des activites"
@@ -1293,34 +1635,59 @@
 	         end-perform 
 		
                 perform with test after until fa_heureF > 8
-				   AND fa_heureF <= 20 
+				   AND fa_heureF <= 20
 		     display "Donner heure de fin : entre 9h-20h"
 		     accept fa_heureF
-                end-perform 
-    	  		
-	    	  	
+                end-perform
+
+	    	  	  move fa_nomActivite to WactiviteNom
+	    	  	  move fa_nbparticipant to WactiviteNbParticipant
+
+	    	  	  perform VerifConflitHoraireEncadrant
+
+	    	  	  move WactiviteNom to fa_nomActivite
+	    	  	  move WactiviteNbParticipant to fa_nbparticipant
+	    	  	  move WconflitJour to fa_jour
+	    	  	  move WconflitSemaine to fa_semaine
+	    	  	  move WconflitHeureD to fa_heureD
+	    	  	  move WconflitHeureF to fa_heureF
+	    	  	  move Wprenom to fa_encadrant
+
 	    	  	  open I-O factivite
-		   	        move Wtype to fa_type
-		   	 	    move Widactivite to fa_idactivite
-		   	 	    write tamp_factivite
-		   	  end-write
-		   	
-               	  if cr_factivite = 00 then    
-		   	     display "Une nouvelle activité ajouté avec succès"
-		   	  else
-		   	     display "Activité non ajouté dans le fichier des activités"
+		   	      move Wtype to fa_type
+		   	 	  move Widactivite to fa_idactivite
+
+	    	  	  if Wconflit = 1 then
+
+	    	  	     display "Conflit d'horaire : cet encadrant est deja "
+	    	  	     		"occupe sur ce creneau"
+
+	    	  	  else
+
+		   	 	     write tamp_factivite
+		   	     end-write
+
+               	     if cr_factivite = 00 then
+		   	        display "Une nouvelle activité ajouté avec succès"
+		   	        move "AJOUT ACTIVITE" to WjournalOperation
+		   	        move Widactivite to WjournalId
+		   	        perform Journaliser
+		   	     else
+		   	        display "Activité non ajouté dans le fichier des activités"
+		   	     end-if
+
 		   	  end-if
 
+		   	  close factivite
+
 		   	  perform with test after until Wstop = 0  OR Wstop = 1
 		                display "Autre activité ? 1(Oui) ou 0(Non)"
-		                accept Wstop 
+		                accept Wstop
 		          end-perform
 	    	  		
-    	  	end-perform. 
-    	  	
-    	  	close factivite.
-          
-          
+    	  	end-perform.
+
+
            UpdateActivite.
            	
 	        DISPLAY "Donnez l'id activite modifier : "
@@ -1381,27 +1748,51 @@
 				   AND fa_heureF <= 20 
 		             display "Donner heure de fin : entre 9h-20h"
 		             accept fa_heureF
-		         end-perform 
-		       
+		         end-perform
+
+		       move fa_nomActivite to WactiviteNom
+		       move fa_nbparticipant to WactiviteNbParticipant
+
+		       perform VerifConflitHoraireEncadrant
+
+		       move WactiviteNom to fa_nomActivite
+		       move WactiviteNbParticipant to fa_nbparticipant
+		       move WconflitJour to fa_jour
+		       move WconflitSemaine to fa_semaine
+		       move WconflitHeureD to fa_heureD
+		       move WconflitHeureF to fa_heureF
+		       move Wprenom to fa_encadrant
+
 		       OPEN I-O factivite
 	       	    move Wtype to fa_type
 	   	 	    move Widactivite to fa_idactivite
-	   	 	    rewrite tamp_factivite
-		       end-rewrite
-		       
-		       if cr_factivite = 00
-			      DISPLAY "Modificatiion effectuee avec succes"
-		       ELSE
-		          DISPLAY "Activite non modifiee. Oups !!!"
-		       END-IF
-		       
+
+		       if Wconflit = 1 then
+
+		          display "Conflit d'horaire : cet encadrant est deja "
+		          		"occupe sur ce creneau"
+
+		       else
+
+	   	 	          rewrite tamp_factivite
+		          end-rewrite
+
+		          if cr_factivite = 00
+			         DISPLAY "Modificatiion effectuee avec succes"
+			         move "MODIF ACTIVITE" to WjournalOperation
+			         move Widactivite to WjournalId
+			         perform Journaliser
+		          ELSE
+		             DISPLAY "Activite non modifiee. Oups !!!"
+		          END-IF
+
+		       end-if
+
 		       CLOSE factivite
                ELSE
 	               DISPLAY "Activite inexistant dans notre logiciel"
                END-IF
-		   
-                    close factivite
-                   
+
                    STOP RUN.
                    
            DeleteActivite.
@@ -1425,10 +1816,13 @@
 			       
 			       if cr_factivite = 00
 			            DISPLAY "Suppression activite effectuee avec succes"
+			            move "SUPPR ACTIVITE" to WjournalOperation
+			            move Widactivite to WjournalId
+			            perform Journaliser
 			       ELSE
 				    DISPLAY "Oups ! Oups ! Aucune suppression effectuee"
 			       END-IF
-		      
+
 			       CLOSE factivite
 			    else
 			    	display "Activite ayant deja des inscriptions"
@@ -1513,72 +1907,234 @@
                  
                  close factivite. 
                  
+           VerifConflitHoraireMembre.
+
+                 move fa_semaine to WconflitSemaine
+                 move fa_jour to WconflitJour
+                 move fa_heureD to WconflitHeureD
+                 move fa_heureF to WconflitHeureF
+                 move Widactivite to WconflitIdActivite
+
+                 move 0 to Wconflit
+                 move 0 to Wfin1
+
+                 open input finscription
+
+                 move Widmembre to fi_idmembre
+
+                 start finscription key is = fi_idmembre
+
+                     invalid key
+                         move 1 to Wfin1
+
+                     not invalid key
+
+                        move 0 to Wstop
+
+                        perform with test after until Wfin1 = 1
+                        				or Wstop = 1
+
+                              read finscription next
+
+                              at end
+                                  move 1 to Wfin1
+                              not at end
+
+                                  if fi_idmembre = Widmembre then
+
+                                      if fi_idactivite not = WconflitIdActivite
+                                      then
+
+                                          open input factivite
+                                          move fi_idactivite to fa_idactivite
+                                          read factivite
+                                             not invalid key
+
+                                             if fa_semaine = WconflitSemaine
+                                             and fa_jour = WconflitJour
+                                             and fa_heureD < WconflitHeureF
+                                             and fa_heureF > WconflitHeureD
+                                             then
+                                                 move 1 to Wconflit
+                                             end-if
+
+                                          end-read
+                                          close factivite
+
+                                      end-if
+
+                                  else
+                                      move 1 to Wstop
+                                  end-if
+
+                        end-perform
+
+                 end-start
+
+                 close finscription.
+
+           VerifConflitHoraireEncadrant.
+
+                 move fa_semaine to WconflitSemaine
+                 move fa_jour to WconflitJour
+                 move fa_heureD to WconflitHeureD
+                 move fa_heureF to WconflitHeureF
+                 move Widactivite to WconflitIdActivite
+
+                 move 0 to Wconflit
+                 move 0 to Wfin1
+
+                 open input factivite
+
+                 move Wprenom to fa_encadrant
+
+                 start factivite key is = fa_encadrant
+
+                     invalid key
+                         move 1 to Wfin1
+
+                     not invalid key
+
+                        move 0 to Wstop
+
+                        perform with test after until Wfin1 = 1
+                        				or Wstop = 1
+
+                              read factivite next
+
+                              at end
+                                  move 1 to Wfin1
+                              not at end
+
+                                  if fa_encadrant = Wprenom then
+
+                                      if fa_idactivite not = WconflitIdActivite
+                                      then
+
+                                          if fa_semaine = WconflitSemaine
+                                          and fa_jour = WconflitJour
+                                          and fa_heureD < WconflitHeureF
+                                          and fa_heureF > WconflitHeureD
+                                          then
+                                              move 1 to Wconflit
+                                          end-if
+
+                                      end-if
+
+                                  else
+                                      move 1 to Wstop
+                                  end-if
+
+                        end-perform
+
+                 end-start
+
+                 close factivite.
+
            inscriptionMembreActivite.
-                  
-                  
+
+
                   move 0 to Wstopp
-                  
+
                   perform with test after until Wstopp = 0
-                  
-           		perform with test after until Wtrouve = 1 
+
+           		perform with test after until Wtrouve = 1
            			display "Quel membre (existant) inscrire : ?"
            			accept Widmembre
-           			
+
            			perform existeMembre
            		end-perform
-           		
+
            		if Wtrouve = 1 then
-           			
+
            			move 0 to Wtrouve
-           			
-           			perform with test after until Wtrouve = 1 
+
+           			perform with test after until Wtrouve = 1
            				display "Quelle activite (existante) :  ? "
            				accept Widactivite
-           				
+
            				perform existeActivite
            			end-perform
-           			
+
            			perform MembreInscrit
-           			
+
            			if Winscrit = 0 then
-           			
+
            			    if Wtrouve = 1 then
-           				
-           				open I-O finscription
-           					
-           					move Widmembre to fi_idmembre
-           					move Widactivite to fi_idactivite
-           					
-           					write tamp_finscription
-           					
-           				end-write
-           				
-           				close finscription
-           				
-           				if cr_finscription = 00 then
-           					display "Membre inscrit avec succès"
+
+           				perform nbInscritActivite
+
+           				if WnbInscrits >= fa_nbparticipant then
+
+           				    display "Activite complete, inscription refusee"
+
            				else
-           					display "Inscription non reussie"
-           				end-if
-           						  
-           				
-           			    else
-           				display "Activite inexistante dans le logiciel"
-           			    end-if
-           			    
-           			  else
-           			  	display "Membre deja inscrit a cette activite"
+
+           				    move fa_type to WactiviteType
+
+           				    perform VerifConflitHoraireMembre
+
+           				    if Wconflit = 1 then
+
+           					display "Conflit d'horaire : membre deja "
+           						"inscrit sur ce creneau"
+
+           				    else
+
+           					move WactiviteType to Wtype
+           					perform existeType
+
+           					move 0 to Wmontant
+           					if Wtrouve = 1 and ft_gratuit = 0 then
+           					    move ft_montantParticipation to Wmontant
+           					end-if
+
+           					open I-O finscription
+
+           					    move Widmembre to fi_idmembre
+           					    move Widactivite to fi_idactivite
+           					    move 0 to fi_paye
+           					    move Wmontant to fi_montant
+           					    move 0 to fi_datePaiement
+
+           					    write tamp_finscription
+
+           					end-write
+
+           					close finscription
+
+           					if cr_finscription = 00 then
+           					    display "Membre inscrit avec succès"
+           					    move "AJOUT INSCRIPTION" to WjournalOperation
+           					    move spaces to WjournalId
+           					    string Widmembre Widactivite
+           					           delimited by size into WjournalId
+           					    perform Journaliser
+           					else
+           					    display "Inscription non reussie"
+           					end-if
+
+           				    end-if
+
+           				end-if
+
+           			    else
+           				display "Activite inexistante dans le logiciel"
+           			    end-if
+
+           			  else
+           			  	display "Membre deja inscrit a cette activite"
            			  end-if
            		else
            			display "Membre inexistant dans le logiciel"
            		end-if
-           		
-           		
+
+
            		perform with test after until Wstopp = 0  OR Wstopp = 1
 		             display "Autre inscription ? 1(Oui) ou 0(Non)"
-		             accept Wstopp 
+		             accept Wstopp
 		        end-perform
-           		
+
            	     end-perform.
       
            
@@ -1612,10 +2168,15 @@
 			     
 			        if cr_finscription = 00
 		                  DISPLAY "Suppression effectuee avec succes"
+		                  move "SUPPR INSCRIPTION" to WjournalOperation
+		                  move spaces to WjournalId
+		                  string Widmembre Widactivite
+		                         delimited by size into WjournalId
+		                  perform Journaliser
 			        ELSE
 			          DISPLAY "Aucune suppression apportee"
 			        END-IF
-			    
+
 			        CLOSE finscription
 			        
 	                   else
@@ -1744,8 +2305,730 @@
 	    	           
     	           close factivite.
 
-           		
-           		
+
+           PlanningHebdomadaire.
+
+    	           move 0 to Wsemaine
+
+    	           perform with test after until Wsemaine > 0 and
+    	           				         Wsemaine <= 52
+    	            DISPLAY "Planning de quelle semaine : ? "
+	            ACCEPT Wsemaine
+	           end-perform
+
+	           sort triPlanning
+	               ascending key tri_jour tri_heureD
+	               input procedure is PlanningTri
+	               output procedure is PlanningEdition
+
+	           display "Planning imprime dans planning.txt".
+
+
+           PlanningTri.
+
+    	           open input factivite
+
+    	           move Wsemaine to fa_semaine
+
+ 		    	start factivite key is = fa_semaine
+
+ 		    	   invalid key
+ 		    		display "Aucune activité pour cette semaine"
+
+ 		    	   not invalid key
+
+ 		    		move 0 to Wfin
+ 		    		move 0 to Wstop
+
+ 		    		perform with test after until Wfin = 1 or Wstop = 1
+
+ 		    			read factivite next
+
+ 		    			at end
+ 		    				move 1 to Wfin
+ 		    			not at end
+
+ 		    				if fa_semaine = Wsemaine then
+
+ 		    				    move fa_jour to tri_jour
+ 		    				    move fa_heureD to tri_heureD
+ 		    				    move fa_idactivite to tri_idactivite
+ 		    				    move fa_nomActivite to tri_nomActivite
+ 		    				    move fa_encadrant to tri_encadrant
+ 		    				    move fa_heureF to tri_heureF
+ 		    				    move fa_type to tri_type
+
+ 		    				    release tri_activite
+
+ 		    				else
+ 		    					move 1 to Wstop
+ 		    				end-if
+
+ 		    		end-perform
+
+ 		       end-start
+
+	           close factivite.
+
+
+           PlanningEdition.
+
+    	           open output fplanning
+
+    	           move 0 to WdernierJour
+    	           move 0 to Wfin
+
+    	           string "Planning hebdomadaire - semaine " Wsemaine
+    	                  delimited by size into planning-ligne
+    	           write planning-ligne
+    	           move spaces to planning-ligne
+    	           write planning-ligne
+
+    	           perform with test after until Wfin = 1
+
+    	               return triPlanning
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       if tri_jour not = WdernierJour then
+    	                           move spaces to planning-ligne
+    	                           write planning-ligne
+    	                           move tri_jour to WdernierJour
+    	                       end-if
+
+    	                       move tri_type to ft_type
+    	                       open input ftype
+    	                       read ftype
+    	                          not invalid key
+    	                             continue
+    	                       end-read
+    	                       close ftype
+
+    	                       string
+    	                          "Jour " tri_jour " " tri_heureD "h-"
+    	                          tri_heureF "h  " tri_nomActivite
+    	                          "  Encadrant: " tri_encadrant
+    	                          "  Lieu: " ft_lieu
+    	                          delimited by size into planning-ligne
+
+    	                       write planning-ligne
+
+    	           end-perform
+
+    	           close fplanning.
+
+
+           RapportChargeEncadrants.
+
+    	           sort triPlanning
+    	               ascending key tri_encadrant tri_jour
+    	               input procedure is ChargeEncadrantTri
+    	               output procedure is ChargeEncadrantEdition.
+
+
+           ChargeEncadrantTri.
+
+    	           open input factivite
+
+    	           move 0 to Wfin
+
+    	           perform with test after until Wfin = 1
+
+    	               read factivite next
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       move fa_encadrant to tri_encadrant
+    	                       move fa_jour to tri_jour
+    	                       move fa_heureD to tri_heureD
+    	                       move fa_heureF to tri_heureF
+    	                       move fa_idactivite to tri_idactivite
+    	                       move fa_nomActivite to tri_nomActivite
+    	                       move fa_type to tri_type
+
+    	                       release tri_activite
+
+    	           end-perform
+
+    	           close factivite.
+
+
+           ChargeEncadrantEdition.
+
+    	           move spaces to WdernierEncadrant
+    	           move 0 to WtotalHeures
+    	           move 0 to WnbActivites
+    	           move 0 to Wfin
+
+    	           display "----- Charge de travail des encadrants -----"
+
+    	           perform with test after until Wfin = 1
+
+    	               return triPlanning
+
+    	                   at end
+    	                       if WdernierEncadrant not = spaces then
+    	                           display "Encadrant : "WdernierEncadrant
+    	                                 " - Activites : "WnbActivites
+    	                                 " - Heures/semaine : "WtotalHeures
+    	                       end-if
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       if tri_encadrant not = WdernierEncadrant then
+    	                           if WdernierEncadrant not = spaces then
+    	                               display "Encadrant : "WdernierEncadrant
+    	                                     " - Activites : "WnbActivites
+    	                                     " - Heures/semaine : "WtotalHeures
+    	                           end-if
+    	                           move tri_encadrant to WdernierEncadrant
+    	                           move 0 to WtotalHeures
+    	                           move 0 to WnbActivites
+    	                       end-if
+
+    	                       compute WtotalHeures =
+    	                               WtotalHeures + tri_heureF - tri_heureD
+    	                       add 1 to WnbActivites
+
+    	           end-perform.
+
+
+           TableauBordPresident.
+
+    	           display "----- Tableau de bord du president -----"
+
+    	           perform ComptageMembresParStatut
+
+    	           display "Membres     : "WnbMembres
+    	           display "Encadrants  : "WnbEncadrants
+    	           display "Presidents  : "WnbPresidents
+
+    	           display " "
+
+    	           perform ComptageTypesEtRevenu
+
+    	           display " "
+    	           display "Types payants  : "WnbTypesPayants
+    	           display "Types gratuits : "WnbTypesGratuits
+    	           display "Revenu attendu total : "WrevenuTotal.
+
+
+           ComptageMembresParStatut.
+
+    	           open input fmembre
+
+    	           move 0 to Wfin
+    	           move 0 to WnbMembres
+    	           move 0 to WnbEncadrants
+    	           move 0 to WnbPresidents
+
+    	           perform with test after until Wfin = 1
+
+    	               read fmembre
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       if fm_statut = 'membre' then
+    	                           add 1 to WnbMembres
+    	                       end-if
+
+    	                       if fm_statut = 'encadrant' then
+    	                           add 1 to WnbEncadrants
+    	                       end-if
+
+    	                       if fm_statut = 'president' then
+    	                           add 1 to WnbPresidents
+    	                       end-if
+
+    	           end-perform
+
+    	           close fmembre.
+
+
+           ComptageTypesEtRevenu.
+
+    	           open input ftype
+
+    	           move 0 to Wfin
+    	           move 0 to WnbTypesPayants
+    	           move 0 to WnbTypesGratuits
+    	           move 0 to WrevenuTotal
+
+    	           perform with test after until Wfin = 1
+
+    	               read ftype
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       if ft_gratuit = 1 then
+    	                           add 1 to WnbTypesGratuits
+    	                       else
+    	                           add 1 to WnbTypesPayants
+    	                       end-if
+
+    	                       move ft_type to Wtype
+
+    	                       perform ComptageActivitesEtInscriptionsType
+
+    	                       display "Type : "ft_type
+    	                             " - Activites : "WnbActivitesType
+    	                             " - Inscriptions : "WnbInscriptionsType
+
+    	                       if ft_gratuit = 0 then
+    	                           compute WrevenuTotal = WrevenuTotal +
+    	                                   ft_montantParticipation * WnbInscriptionsType
+    	                       end-if
+
+    	           end-perform
+
+    	           close ftype.
+
+
+           ComptageActivitesEtInscriptionsType.
+
+    	           open input factivite
+
+    	           move 0 to Wfin1
+    	           move 0 to WnbActivitesType
+    	           move 0 to WnbInscriptionsType
+
+    	           perform with test after until Wfin1 = 1
+
+    	               read factivite
+
+    	                   at end
+    	                       move 1 to Wfin1
+    	                   not at end
+
+    	                       if fa_type = Wtype then
+
+    	                           add 1 to WnbActivitesType
+
+    	                           open input finscription
+
+    	                           move fa_idactivite to fi_idactivite
+
+    	                           start finscription key is = fi_idactivite
+
+    	                               invalid key
+    	                                   continue
+    	                               not invalid key
+
+    	                                   move 0 to Wfin2
+    	                                   move 0 to Wstop
+
+    	                                   perform with test after until
+    	                                                   Wfin2 = 1 or Wstop = 1
+
+    	                                       read finscription next
+
+    	                                           at end
+    	                                               move 1 to Wfin2
+    	                                           not at end
+
+    	                                               if fi_idactivite =
+    	                                                          fa_idactivite then
+    	                                                   add 1 to
+    	                                                          WnbInscriptionsType
+    	                                               else
+    	                                                   move 1 to Wstop
+    	                                               end-if
+
+    	                                   end-perform
+
+    	                           end-start
+
+    	                           close finscription
+
+    	                       end-if
+
+    	           end-perform
+
+    	           close factivite.
+
+
+           ArchivageSaison.
+
+    	           display "Archivage de fin de saison"
+    	           display "Saisir l'annee de la saison a archiver (AAAA) : ?"
+    	           accept Wsaison
+
+    	           perform ArchiveMembres
+    	           perform ArchiveInscriptions
+    	           perform ArchiveActivites
+    	           perform ArchiveTypes
+
+    	           if WarchiveMembresOk = 1 then
+    	               open output fmembre
+    	               close fmembre
+    	           else
+    	               display "Echec de l'archivage des membres, fmembre conserve tel quel"
+    	           end-if
+
+    	           if WarchiveInscriptionsOk = 1 then
+    	               open output finscription
+    	               close finscription
+    	           else
+    	               display "Echec de l'archivage des inscriptions, finscription conserve tel quel"
+    	           end-if
+
+    	           if WarchiveActivitesOk = 1 then
+    	               open output factivite
+    	               close factivite
+    	           else
+    	               display "Echec de l'archivage des activites, factivite conserve tel quel"
+    	           end-if
+
+    	           if WarchiveTypesOk = 1 then
+    	               open output ftype
+    	               close ftype
+    	           else
+    	               display "Echec de l'archivage des types, ftype conserve tel quel"
+    	           end-if
+
+    	           display "Archivage termine, fichiers de la saison remis a zero".
+
+
+           ArchiveMembres.
+
+    	           open input fmembre
+    	           open i-o fmembreArchive
+
+    	           move 0 to Wfin
+    	           move 1 to WarchiveMembresOk
+
+    	           perform with test after until Wfin = 1
+
+    	               read fmembre
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       move Wsaison to am_saison
+    	                       move fm_idmembre to am_idmembre
+    	                       move fm_nom to am_nom
+    	                       move fm_prenom to am_prenom
+    	                       move fm_telephone to am_telephone
+    	                       move fm_adresse to am_adresse
+    	                       move fm_statut to am_statut
+
+    	                       write tamp_fmembreArchive
+
+    	                       if cr_fmembreArchive not = 00 then
+    	                           move 0 to WarchiveMembresOk
+    	                           display "Erreur ecriture archive membre "fm_idmembre" - code "cr_fmembreArchive
+    	                       end-if
+
+    	           end-perform
+
+    	           close fmembre
+    	           close fmembreArchive.
+
+
+           ArchiveInscriptions.
+
+    	           open input finscription
+    	           open i-o finscriptionArchive
+
+    	           move 0 to Wfin
+    	           move 1 to WarchiveInscriptionsOk
+
+    	           perform with test after until Wfin = 1
+
+    	               read finscription
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       move Wsaison to ai_saison
+    	                       move fi_idmembre to ai_idmembre
+    	                       move fi_idactivite to ai_idactivite
+    	                       move fi_paye to ai_paye
+    	                       move fi_montant to ai_montant
+    	                       move fi_datePaiement to ai_datePaiement
+
+    	                       write tamp_finscriptionArchive
+
+    	                       if cr_finscriptionArchive not = 00 then
+    	                           move 0 to WarchiveInscriptionsOk
+    	                           display "Erreur ecriture archive inscription "fi_idmembre" "fi_idactivite" - code "cr_finscriptionArchive
+    	                       end-if
+
+    	           end-perform
+
+    	           close finscription
+    	           close finscriptionArchive.
+
+
+           ArchiveActivites.
+
+    	           open input factivite
+    	           open i-o factiviteArchive
+
+    	           move 0 to Wfin
+    	           move 1 to WarchiveActivitesOk
+
+    	           perform with test after until Wfin = 1
+
+    	               read factivite
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       move Wsaison to aa_saison
+    	                       move fa_idactivite to aa_idactivite
+    	                       move fa_nomActivite to aa_nomActivite
+    	                       move fa_encadrant to aa_encadrant
+    	                       move fa_nbparticipant to aa_nbparticipant
+    	                       move fa_jour to aa_jour
+    	                       move fa_semaine to aa_semaine
+    	                       move fa_heureD to aa_heureD
+    	                       move fa_heureF to aa_heureF
+    	                       move fa_type to aa_type
+
+    	                       write tamp_factiviteArchive
+
+    	                       if cr_factiviteArchive not = 00 then
+    	                           move 0 to WarchiveActivitesOk
+    	                           display "Erreur ecriture archive activite "fa_idactivite" - code "cr_factiviteArchive
+    	                       end-if
+
+    	           end-perform
+
+    	           close factivite
+    	           close factiviteArchive.
+
+
+           ArchiveTypes.
+
+    	           open input ftype
+    	           open i-o ftypeArchive
+
+    	           move 0 to Wfin
+    	           move 1 to WarchiveTypesOk
+
+    	           perform with test after until Wfin = 1
+
+    	               read ftype
+
+    	                   at end
+    	                       move 1 to Wfin
+    	                   not at end
+
+    	                       move Wsaison to at_saison
+    	                       move ft_type to at_type
+    	                       move ft_lieu to at_lieu
+    	                       move ft_materiel to at_materiel
+    	                       move ft_montantParticipation to at_montantParticipation
+    	                       move ft_gratuit to at_gratuit
+
+    	                       write tamp_ftypeArchive
+
+    	                       if cr_ftypeArchive not = 00 then
+    	                           move 0 to WarchiveTypesOk
+    	                           display "Erreur ecriture archive type "ft_type" - code "cr_ftypeArchive
+    	                       end-if
+
+    	           end-perform
+
+    	           close ftype
+    	           close ftypeArchive.
+
+
+           ConsultationArchives.
+
+    	           display "Consultation des archives"
+    	           display "Saisir l'annee de la saison a consulter (AAAA) : ?"
+    	           accept Wsaison
+
+    	           open input fmembreArchive
+
+    	           move Wsaison to am_saison
+    	           move 0 to am_idmembre
+
+    	           start fmembreArchive key is not less than am_clearchive
+
+    	               invalid key
+    	                   display "Aucun membre archive pour cette saison"
+    	               not invalid key
+
+    	                   move 0 to Wfin
+    	                   move 0 to Wstop
+
+    	                   perform with test after until Wfin = 1
+    	                                   or Wstop = 1
+
+    	                       read fmembreArchive next
+
+    	                           at end
+    	                               move 1 to Wfin
+    	                           not at end
+
+    	                               if am_saison = Wsaison then
+    	                                   display "Membre : "am_idmembre
+    	                                         " "am_nom" "am_prenom
+    	                                         " ("am_statut")"
+    	                               else
+    	                                   move 1 to Wstop
+    	                               end-if
+
+    	                   end-perform
+
+    	           end-start
+
+    	           close fmembreArchive
+
+    	           open input factiviteArchive
+
+    	           move Wsaison to aa_saison
+    	           move 0 to aa_idactivite
+
+    	           start factiviteArchive key is not less than aa_clearchive
+
+    	               invalid key
+    	                   display "Aucune activite archivee pour cette saison"
+    	               not invalid key
+
+    	                   move 0 to Wfin
+    	                   move 0 to Wstop
+
+    	                   perform with test after until Wfin = 1
+    	                                   or Wstop = 1
+
+    	                       read factiviteArchive next
+
+    	                           at end
+    	                               move 1 to Wfin
+    	                           not at end
+
+    	                               if aa_saison = Wsaison then
+    	                                   display "Activite : "aa_idactivite
+    	                                         " "aa_nomActivite
+    	                                         " Encadrant: "aa_encadrant
+    	                               else
+    	                                   move 1 to Wstop
+    	                               end-if
+
+    	                   end-perform
+
+    	           end-start
+
+    	           close factiviteArchive
+
+    	           open input finscriptionArchive
+
+    	           move Wsaison to ai_saison
+    	           move 0 to ai_idmembre
+    	           move 0 to ai_idactivite
+
+    	           start finscriptionArchive key is not less than ai_clearchive
+
+    	               invalid key
+    	                   display "Aucune inscription archivee pour cette saison"
+    	               not invalid key
+
+    	                   move 0 to Wfin
+    	                   move 0 to Wstop
+
+    	                   perform with test after until Wfin = 1
+    	                                   or Wstop = 1
+
+    	                       read finscriptionArchive next
+
+    	                           at end
+    	                               move 1 to Wfin
+    	                           not at end
+
+    	                               if ai_saison = Wsaison then
+    	                                   display "Inscription : Membre "ai_idmembre
+    	                                         " Activite "ai_idactivite
+    	                                         " Montant : "ai_montant
+    	                                   if ai_paye = 1 then
+    	                                       display "Paye le : "ai_datePaiement
+    	                                   else
+    	                                       display "Paye : Non"
+    	                                   end-if
+    	                               else
+    	                                   move 1 to Wstop
+    	                               end-if
+
+    	                   end-perform
+
+    	           end-start
+
+    	           close finscriptionArchive
+
+    	           open input ftypeArchive
+
+    	           move Wsaison to at_saison
+    	           move spaces to at_type
+
+    	           start ftypeArchive key is not less than at_clearchive
+
+    	               invalid key
+    	                   display "Aucun type archive pour cette saison"
+    	               not invalid key
+
+    	                   move 0 to Wfin
+    	                   move 0 to Wstop
+
+    	                   perform with test after until Wfin = 1
+    	                                   or Wstop = 1
+
+    	                       read ftypeArchive next
+
+    	                           at end
+    	                               move 1 to Wfin
+    	                           not at end
+
+    	                               if at_saison = Wsaison then
+    	                                   display "Type : "at_type
+    	                                         " Montant : "at_montantParticipation
+    	                                         " Gratuit : "at_gratuit
+    	                               else
+    	                                   move 1 to Wstop
+    	                               end-if
+
+    	                   end-perform
+
+    	           end-start
+
+    	           close ftypeArchive.
+
+
+           Journaliser.
+
+    	           accept Wjournaldate from date yyyymmdd
+    	           accept Wjournalheure from time
+
+    	           open extend fjournal
+
+    	           if cr_fjournal = 35 then
+    	               open output fjournal
+    	           end-if
+
+    	           string Wjournaldate " " Wjournalheure " " WjournalRole
+    	                  " " WjournalOperation " " WjournalId
+    	                  delimited by size into journal-ligne
+
+    	           write journal-ligne
+
+    	           close fjournal.
+
+
+
+
               affichageInscription.
                  open input finscription
 
@@ -1760,6 +3043,12 @@
                           not at end
 			                display "Membre : "fi_idmembre
 			                display "Activite : "fi_idactivite
+			                display "Montant du : "fi_montant
+			                if fi_paye = 1
+			                    display "Paye le : "fi_datePaiement
+			                else
+			                    display "Paye : Non"
+			                end-if
 				        display "---------------"
                        end-read
                             
@@ -1787,28 +3076,150 @@
                  end-read
 
                  close finscription.
-                 
-                 
+
+
+               EnregistrerPaiement.
+
+                  perform with test after until Wtrouve = 1
+                      display "Quel membre : ?"
+                      accept Widmembre
+
+                      perform existeMembre
+                  end-perform
+
+                  move 0 to Wtrouve
+
+                  perform with test after until Wtrouve = 1
+                      display "Quelle activite : ?"
+                      accept Widactivite
+
+                      perform existeActivite
+                  end-perform
+
+                  perform MembreInscrit
+
+                  if Winscrit = 1 then
+
+                      open I-O finscription
+
+                      move Widmembre to fi_idmembre
+                      move Widactivite to fi_idactivite
+
+                      read finscription
+                          key is fi_idinscription
+
+                          invalid key
+                              display "Inscription introuvable"
+
+                          not invalid key
+
+                              display "Montant du : "fi_montant
+                              display "Montant recu : "
+                              accept Wmontant
+
+                              accept Wdatepaiement from date yyyymmdd
+
+                              move 1 to fi_paye
+                              move Wmontant to fi_montant
+                              move Wdatepaiement to fi_datePaiement
+
+                              rewrite tamp_finscription
+                              end-rewrite
+
+                              if cr_finscription = 00
+                                  display "Paiement enregistre avec succes"
+                                  move "PAIEMENT" to WjournalOperation
+                                  move spaces to WjournalId
+                                  string Widmembre Widactivite
+                                         delimited by size into WjournalId
+                                  perform Journaliser
+                              else
+                                  display "Paiement non enregistre"
+                              end-if
+
+                      end-read
+
+                      close finscription
+
+                  else
+                      display "Aucune inscription de ce membre a cette activite"
+                  end-if.
+
+
+               RapportCotisations.
+
+                  open input finscription
+
+                  move 0 to Wfin
+                  move 0 to WtotalPaye
+                  move 0 to WtotalDu
+                  move 0 to WnbInscritsPaye
+                  move 0 to WnbInscritsImpaye
+
+                  perform with test after until Wfin = 1
+
+                      read finscription
+
+                          at end
+                              move 1 to Wfin
+                          not at end
+
+                              if fi_paye = 1 then
+                                  add fi_montant to WtotalPaye
+                                  add 1 to WnbInscritsPaye
+                              else
+                                  add fi_montant to WtotalDu
+                                  add 1 to WnbInscritsImpaye
+                              end-if
+
+                      end-read
+
+                  end-perform
+
+                  close finscription
+
+                  display "----- Rapport des cotisations -----"
+                  display "Inscriptions payees   : "WnbInscritsPaye
+                  display "Montant encaisse       : "WtotalPaye
+                  display "Inscriptions impayees  : "WnbInscritsImpaye
+                  display "Montant restant du     : "WtotalDu.
+
+
                nbInscritActivite.
                	open input finscription
-               	
-               	move 0 to Wfin
-               	move 0 to Wnb
-               	
-               	perform with test after until Wfin = 1
-               		
-               		read finscription
-               		
-               		    at end
-               			move 1 to Wfin
-               		    not at end
-               			
-               			add 1 to Wnb
-               			
-               		end-read
-               		       
-               	end-perform
-           		
+
+               	move 0 to Wfin1
+               	move 0 to Wstop
+               	move 0 to WnbInscrits
+
+               	move Widactivite to fi_idactivite
+
+               	start finscription key is = fi_idactivite
+
+               		invalid key
+               			move 1 to Wfin1
+
+               		not invalid key
+
+               		     perform with test after until Wfin1 = 1
+               		     				or Wstop = 1
+
+               		     	read finscription next
+
+               		     	    at end
+               		     		move 1 to Wfin1
+               		     	    not at end
+
+               		     		if fi_idactivite = Widactivite then
+               		     			add 1 to WnbInscrits
+               		     		else
+               		     			move 1 to Wstop
+               		     		end-if
+
+               		     end-perform
+
+               	end-start
+
            		close finscription.
            		
            		
